@@ -0,0 +1,13 @@
+      *> DEDUCT.CPY - Itemized deduction table.
+      *> A handful of deduction lines (401(k), health insurance,
+      *> garnishments, and so on) carried per employee so NET-PAY can
+      *> be built up from an itemized list instead of one flat
+      *> TAX-DEDUCTION field. Blank DEDUCTION-CODE entries are unused.
+       05 DEDUCTION-ENTRY OCCURS 5 TIMES INDEXED BY DEDUCT-IDX.
+           10 DEDUCTION-CODE          PIC X(4).
+               88 DEDUCTION-401K      VALUE "401K".
+               88 DEDUCTION-HEALTH    VALUE "MEDH".
+               88 DEDUCTION-DENTAL    VALUE "DENT".
+               88 DEDUCTION-GARNISH   VALUE "GARN".
+               88 DEDUCTION-OTHER     VALUE "OTHR".
+           10 DEDUCTION-AMOUNT        PIC 9(5)V99.
