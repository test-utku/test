@@ -0,0 +1,20 @@
+      *> TAXBRKT.CPY - Graduated withholding bracket table.
+      *> Thresholds/rates are kept here, separate from the calculation
+      *> logic in PAYROLL, so they can be updated each tax year without
+      *> touching CALCULATE-WITHHOLDING. Limits/base tax are the real
+      *> annual IRS bracket figures; CALCULATE-WITHHOLDING annualizes
+      *> GROSS-PAY (by PAY-PERIODS-PER-YEAR) before comparing it against
+      *> these thresholds and brings the resulting tax back down to a
+      *> period amount. The top entry for each filing status carries
+      *> the field's maximum value as its upper limit rather than a
+      *> real bracket ceiling, so it always matches and every
+      *> annualized gross - however large - gets a rate applied.
+       01 FEDERAL-TAX-TABLE.
+           05 FEDERAL-TAX-ENTRY OCCURS 8 TIMES INDEXED BY FED-IDX.
+               10 FED-BRACKET-FILING-STATUS  PIC X(1).
+               10 FED-BRACKET-LOWER-LIMIT    PIC 9(7)V99.
+               10 FED-BRACKET-UPPER-LIMIT    PIC 9(7)V99.
+               10 FED-BRACKET-BASE-TAX       PIC 9(7)V99.
+               10 FED-BRACKET-RATE           PIC V999.
+
+       01 STATE-TAX-RATE                     PIC V999 VALUE .030.
