@@ -0,0 +1,63 @@
+      *> NACHAREC.CPY - NACHA-style direct deposit output record.
+      *> The FD record area is 94 bytes; which 01 layout applies to a
+      *> given line depends on its leading record-type-code position.
+       01 ACH-FILE-HEADER.
+           05 FH-RECORD-TYPE          PIC X(1).
+           05 FH-PRIORITY-CODE        PIC X(2).
+           05 FH-IMMED-DEST           PIC X(10).
+           05 FH-IMMED-ORIGIN         PIC X(10).
+           05 FH-FILE-CREATION-DATE   PIC X(6).
+           05 FH-FILE-CREATION-TIME   PIC X(4).
+           05 FH-FILE-ID-MODIFIER     PIC X(1).
+           05 FH-RECORD-SIZE          PIC X(3).
+           05 FH-BLOCKING-FACTOR      PIC X(2).
+           05 FH-FORMAT-CODE          PIC X(1).
+           05 FH-IMMED-DEST-NAME      PIC X(23).
+           05 FH-IMMED-ORIGIN-NAME    PIC X(23).
+           05 FH-REFERENCE-CODE       PIC X(8).
+       01 ACH-BATCH-HEADER REDEFINES ACH-FILE-HEADER.
+           05 BH-RECORD-TYPE          PIC X(1).
+           05 BH-SERVICE-CLASS-CODE   PIC X(3).
+           05 BH-COMPANY-NAME         PIC X(16).
+           05 BH-COMPANY-DISC-DATA    PIC X(20).
+           05 BH-COMPANY-ID           PIC X(10).
+           05 BH-STANDARD-ENTRY-CLASS PIC X(3).
+           05 BH-COMPANY-ENTRY-DESC   PIC X(10).
+           05 BH-COMPANY-DESC-DATE    PIC X(6).
+           05 BH-EFFECTIVE-ENTRY-DATE PIC X(6).
+           05 BH-SETTLEMENT-DATE      PIC X(3).
+           05 BH-ORIGINATOR-STATUS    PIC X(1).
+           05 BH-ORIGINATING-DFI      PIC X(8).
+           05 BH-BATCH-NUMBER         PIC 9(7).
+       01 ACH-ENTRY-DETAIL REDEFINES ACH-FILE-HEADER.
+           05 ED-RECORD-TYPE          PIC X(1).
+           05 ED-TRANSACTION-CODE     PIC X(2).
+           05 ED-RECEIVING-DFI        PIC X(8).
+           05 ED-CHECK-DIGIT          PIC X(1).
+           05 ED-DFI-ACCOUNT-NUMBER   PIC X(17).
+           05 ED-AMOUNT               PIC 9(8)V99.
+           05 ED-INDIVIDUAL-ID        PIC X(15).
+           05 ED-INDIVIDUAL-NAME      PIC X(22).
+           05 ED-DISCRETIONARY-DATA   PIC X(2).
+           05 ED-ADDENDA-INDICATOR    PIC X(1).
+           05 ED-TRACE-NUMBER         PIC 9(15).
+       01 ACH-BATCH-CONTROL REDEFINES ACH-FILE-HEADER.
+           05 BC-RECORD-TYPE          PIC X(1).
+           05 BC-SERVICE-CLASS-CODE   PIC X(3).
+           05 BC-ENTRY-ADDENDA-COUNT  PIC 9(6).
+           05 BC-ENTRY-HASH           PIC 9(10).
+           05 BC-TOTAL-DEBIT-AMOUNT   PIC 9(10)V99.
+           05 BC-TOTAL-CREDIT-AMOUNT  PIC 9(10)V99.
+           05 BC-COMPANY-ID           PIC X(10).
+           05 BC-FILLER               PIC X(25).
+           05 BC-ORIGINATING-DFI      PIC X(8).
+           05 BC-BATCH-NUMBER         PIC 9(7).
+       01 ACH-FILE-CONTROL REDEFINES ACH-FILE-HEADER.
+           05 FC-RECORD-TYPE          PIC X(1).
+           05 FC-BATCH-COUNT          PIC 9(6).
+           05 FC-BLOCK-COUNT          PIC 9(6).
+           05 FC-ENTRY-ADDENDA-COUNT  PIC 9(8).
+           05 FC-ENTRY-HASH           PIC 9(10).
+           05 FC-TOTAL-DEBIT-AMOUNT   PIC 9(10)V99.
+           05 FC-TOTAL-CREDIT-AMOUNT  PIC 9(10)V99.
+           05 FC-FILLER               PIC X(39).
