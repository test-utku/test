@@ -0,0 +1,14 @@
+      *> EMPMAST.CPY - Employee master record layout.
+      *> Shared by PAYROLL and the employee master maintenance program
+      *> so both read/write the same physical record shape.
+       01 EMPLOYEE-MASTER-RECORD.
+           05 EMP-ID-M            PIC X(5).
+           05 EMP-NAME-M          PIC X(25).
+           05 EMP-STATUS-M        PIC X(1).
+               88 EMP-ACTIVE      VALUE "A".
+               88 EMP-TERMINATED  VALUE "T".
+           05 HOURLY-RATE-M       PIC S9(5)V99.
+           05 DEPT-CODE-M         PIC X(4).
+           05 YTD-GROSS           PIC 9(7)V99.
+           05 YTD-TAX             PIC 9(7)V99.
+           05 YTD-NET             PIC 9(7)V99.
