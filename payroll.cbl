@@ -9,6 +9,32 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS FILE-STATUS.
 
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-M
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO "PAYEXCPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PAYCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT ACH-FILE ASSIGN TO "ACHOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACH-FILE-STATUS.
+
+           SELECT GL-SUMMARY-FILE ASSIGN TO "GLSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+           SELECT PAYROLL-REGISTER ASSIGN TO "PAYREG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REGISTER-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE
@@ -17,21 +43,245 @@
           DATA RECORD IS EMPLOYEE-RECORD.
        01 EMPLOYEE-RECORD.
            05 EMP-ID              PIC X(5).
-           05 HOURS-WORKED        PIC 9(3).
-           05 HOURLY-RATE         PIC 9(5)V99.
-           05 TAX-DEDUCTION       PIC 9(5)V99.
+           05 HOURS-WORKED        PIC 9(3)V99.
+           05 HOURLY-RATE         PIC S9(5)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 SHIFT-CODE          PIC X(1).
+               88 FIRST-SHIFT     VALUE "1".
+               88 SECOND-SHIFT    VALUE "2".
+               88 THIRD-SHIFT     VALUE "3".
+           05 SHIFT-DIFF-RATE     PIC 9(3)V99.
+           05 WEEK-ENDING-DATE    PIC X(8).
+           05 FILING-STATUS       PIC X(1).
+               88 FILING-SINGLE   VALUE "S".
+               88 FILING-MARRIED  VALUE "M".
+           05 BANK-ROUTING-NUMBER PIC 9(9).
+           05 BANK-ACCOUNT-NUMBER PIC X(17).
+           05 DEPT-CODE           PIC X(4).
+           COPY "DEDUCT.CPY".
+
+       FD EMPLOYEE-MASTER
+          LABEL RECORDS ARE STANDARD.
+       COPY "EMPMAST.CPY".
+
+       FD EXCEPTION-REPORT
+          LABEL RECORDS ARE STANDARD.
+       01 EXCEPTION-RECORD.
+           05 EXCEPT-EMP-ID       PIC X(5).
+           05 FILLER              PIC X(1) VALUE ",".
+           05 EXCEPT-FIELD        PIC X(20).
+           05 FILLER              PIC X(1) VALUE ",".
+           05 EXCEPT-REASON       PIC X(40).
+
+       FD CHECKPOINT-FILE
+          LABEL RECORDS ARE STANDARD.
+      *> Carries forward every accumulator a restart needs to resume
+      *> mid-run without losing totals already reflected in the
+      *> partially-written exception, ACH, and register output files.
+       01 CHECKPOINT-RECORD.
+           05 CHKPT-LAST-EMP-ID      PIC X(5).
+           05 CHKPT-RECORD-COUNT     PIC 9(7).
+           05 CHKPT-PAGE-NUMBER      PIC 9(4).
+           05 CHKPT-REG-GROSS        PIC 9(9)V99.
+           05 CHKPT-REG-TAX          PIC 9(9)V99.
+           05 CHKPT-REG-DEDUCT       PIC 9(9)V99.
+           05 CHKPT-REG-NET          PIC 9(9)V99.
+           05 CHKPT-REG-EMP-COUNT    PIC 9(7).
+           05 CHKPT-ACH-ENTRY-COUNT  PIC 9(6).
+           05 CHKPT-ACH-ENTRY-HASH   PIC 9(10).
+           05 CHKPT-ACH-TOTAL-CREDITS PIC 9(10)V99.
+           05 CHKPT-ACH-TRACE-SEQ    PIC 9(7).
+           05 CHKPT-GL-DEPT-COUNT    PIC 9(3).
+           05 CHKPT-GL-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY CHKPT-GL-IDX.
+               10 CHKPT-GL-DEPT-CODE      PIC X(4).
+               10 CHKPT-GL-DEPT-GROSS     PIC 9(9)V99.
+               10 CHKPT-GL-DEPT-TAX       PIC 9(9)V99.
+               10 CHKPT-GL-DEPT-DEDUCT    PIC 9(9)V99.
+               10 CHKPT-GL-DEPT-NET       PIC 9(9)V99.
+               10 CHKPT-GL-DEPT-HEADCOUNT PIC 9(5).
+
+       FD ACH-FILE
+          LABEL RECORDS ARE STANDARD.
+       COPY "NACHAREC.CPY".
+
+       FD GL-SUMMARY-FILE
+          LABEL RECORDS ARE STANDARD.
+       01 GL-SUMMARY-RECORD.
+           05 GLREC-DEPT-CODE       PIC X(4).
+           05 GLREC-TOTAL-GROSS     PIC 9(9)V99.
+           05 GLREC-TOTAL-TAX       PIC 9(9)V99.
+           05 GLREC-TOTAL-DEDUCT    PIC 9(9)V99.
+           05 GLREC-TOTAL-NET       PIC 9(9)V99.
+           05 GLREC-HEADCOUNT       PIC 9(5).
+
+       FD PAYROLL-REGISTER
+          LABEL RECORDS ARE STANDARD.
+       01 REGISTER-LINE              PIC X(132).
 
        WORKING-STORAGE SECTION.
+       COPY "TAXBRKT.CPY".
+       01 FEDERAL-TAX-DEDUCTION  PIC 9(7)V99.
+       01 STATE-TAX-DEDUCTION    PIC 9(7)V99.
+       01 TAX-DEDUCTION          PIC 9(7)V99.
+       01 LOOKUP-FILING-STATUS   PIC X(1).
+       01 PAY-PERIODS-PER-YEAR   PIC 9(3) VALUE 52.
+       01 ANNUALIZED-GROSS-PAY   PIC 9(9)V99.
+       01 ANNUALIZED-FED-TAX     PIC 9(9)V99.
+       01 EFFECTIVE-HOURLY-RATE  PIC S9(5)V99.
+       01 EFFECTIVE-DEPT-CODE    PIC X(4).
+       01 EFFECTIVE-EMP-NAME     PIC X(25).
+       01 CHECKPOINT-FOUND-SW    PIC X(1) VALUE "N".
+           88 CHECKPOINT-WAS-FOUND VALUE "Y".
+       01 MASTER-RECORD-FOUND-SW PIC X(1) VALUE "N".
+           88 MASTER-RECORD-WAS-FOUND VALUE "Y".
        01 GROSS-PAY              PIC 9(7)V99.
        01 NET-PAY                PIC 9(7)V99.
+       01 REGULAR-HOURS          PIC 9(3)V99.
+       01 OVERTIME-HOURS         PIC 9(3)V99.
+       01 REGULAR-PAY            PIC 9(7)V99.
+       01 OVERTIME-PAY           PIC 9(7)V99.
+       01 SHIFT-DIFF-PAY         PIC 9(7)V99.
+       01 TOTAL-ITEMIZED-DEDUCTIONS PIC 9(7)V99.
+       01 OVERTIME-MULTIPLIER    PIC 9V99 VALUE 1.5.
+       01 STANDARD-WORKWEEK      PIC 9(3) VALUE 40.
        01 END-OF-FILE            PIC X(3) VALUE SPACES.
        01 DYNAMIC-FILE-NAME      PIC X(100).
        01 FILE-STATUS            PIC XX.
+       01 MASTER-FILE-STATUS     PIC XX.
+       01 EXCEPTION-FILE-STATUS  PIC XX.
+       01 RECORD-VALID-SW        PIC X(1).
+           88 RECORD-IS-VALID    VALUE "Y".
+           88 RECORD-IS-INVALID  VALUE "N".
+       01 REJECT-COUNT           PIC 9(7) VALUE ZERO.
+       01 ACCEPT-COUNT           PIC 9(7) VALUE ZERO.
+       01 MAX-REASONABLE-HOURS   PIC 9(3)V99 VALUE 168.00.
+       01 MAX-REASONABLE-RATE    PIC 9(5)V99 VALUE 500.00.
+       01 MAX-REASONABLE-SHIFT-DIFF PIC 9(3)V99 VALUE 50.00.
+       01 CHECKPOINT-FILE-STATUS PIC XX.
+       01 CHECKPOINT-INTERVAL    PIC 9(7) VALUE 1000.
+       01 RECORDS-READ           PIC 9(7) VALUE ZERO.
+       01 RESTART-SKIP-COUNT     PIC 9(7) VALUE ZERO.
+       01 COMMAND-LINE-ARG       PIC X(100).
+       01 RESTART-SW             PIC X(1) VALUE "N".
+           88 RESTART-REQUESTED  VALUE "Y".
+       01 ACH-FILE-STATUS        PIC XX.
+       01 ACH-COMPANY-NAME       PIC X(16) VALUE "ACME CORP".
+       01 ACH-COMPANY-ID         PIC X(10) VALUE "1234567890".
+       01 ACH-ORIGIN-ROUTING     PIC X(9)  VALUE "011000015".
+       01 ACH-ORIGIN-DFI         PIC X(8)  VALUE "01100001".
+       01 ACH-CURRENT-DATE       PIC 9(8).
+       01 ACH-CURRENT-TIME       PIC 9(8).
+       01 ACH-FILE-CREATION-DATE PIC X(6).
+       01 ACH-FILE-CREATION-TIME PIC X(4).
+       01 ACH-ENTRY-COUNT        PIC 9(6) VALUE ZERO.
+       01 ACH-ENTRY-HASH         PIC 9(10) VALUE ZERO.
+       01 ACH-TOTAL-CREDITS      PIC 9(10)V99 VALUE ZERO.
+       01 ACH-TRACE-SEQUENCE     PIC 9(7) VALUE ZERO.
+       01 ACH-BATCH-NUMBER       PIC 9(7) VALUE 1.
+       01 GL-FILE-STATUS         PIC XX.
+       01 GL-SUMMARY-TABLE.
+           05 GL-DEPT-ENTRY OCCURS 50 TIMES INDEXED BY GL-IDX.
+               10 GL-DEPT-CODE       PIC X(4).
+               10 GL-DEPT-GROSS      PIC 9(9)V99.
+               10 GL-DEPT-TAX        PIC 9(9)V99.
+               10 GL-DEPT-DEDUCT     PIC 9(9)V99.
+               10 GL-DEPT-NET        PIC 9(9)V99.
+               10 GL-DEPT-HEADCOUNT  PIC 9(5).
+       01 GL-DEPT-COUNT          PIC 9(3) VALUE ZERO.
+       01 GL-FOUND-SW            PIC X(1).
+           88 GL-DEPT-FOUND      VALUE "Y".
+           88 GL-DEPT-NOT-FOUND  VALUE "N".
+       01 REGISTER-FILE-STATUS  PIC XX.
+       01 REGISTER-RUN-DATE     PIC 9(8).
+       01 REGISTER-RUN-DATE-R   REDEFINES REGISTER-RUN-DATE.
+           05 REGISTER-RUN-CCYY PIC 9(4).
+           05 REGISTER-RUN-MM   PIC 9(2).
+           05 REGISTER-RUN-DD   PIC 9(2).
+       01 REGISTER-RUN-TIME     PIC 9(8).
+       01 REGISTER-PAGE-NUMBER  PIC 9(4) VALUE ZERO.
+       01 REGISTER-LINE-COUNT   PIC 9(3) VALUE 99.
+       01 REGISTER-LINES-PER-PAGE PIC 9(3) VALUE 50.
+       01 REGISTER-TOTAL-GROSS  PIC 9(9)V99 VALUE ZERO.
+       01 REGISTER-TOTAL-TAX    PIC 9(9)V99 VALUE ZERO.
+       01 REGISTER-TOTAL-DEDUCT PIC 9(9)V99 VALUE ZERO.
+       01 REGISTER-TOTAL-NET    PIC 9(9)V99 VALUE ZERO.
+       01 REGISTER-EMP-COUNT    PIC 9(7) VALUE ZERO.
+
+       01 REGISTER-HDR-1.
+           05 FILLER             PIC X(35) VALUE SPACES.
+           05 FILLER             PIC X(30)
+               VALUE "ACME CORP - PAYROLL REGISTER".
+           05 FILLER             PIC X(20) VALUE SPACES.
+           05 FILLER             PIC X(5) VALUE "PAGE ".
+           05 RH1-PAGE-NUMBER    PIC ZZZ9.
+
+       01 REGISTER-HDR-2.
+           05 FILLER             PIC X(9) VALUE "RUN DATE:".
+           05 RH2-RUN-MM         PIC 99.
+           05 FILLER             PIC X(1) VALUE "/".
+           05 RH2-RUN-DD         PIC 99.
+           05 FILLER             PIC X(1) VALUE "/".
+           05 RH2-RUN-CCYY       PIC 9(4).
+           05 FILLER             PIC X(6) VALUE SPACES.
+           05 FILLER             PIC X(9) VALUE "RUN TIME:".
+           05 RH2-RUN-HH         PIC 99.
+           05 FILLER             PIC X(1) VALUE ":".
+           05 RH2-RUN-MIN        PIC 99.
+
+       01 REGISTER-HDR-3.
+           05 FILLER             PIC X(6)  VALUE "EMP-ID".
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(5)  VALUE "HOURS".
+           05 FILLER             PIC X(5)  VALUE SPACES.
+           05 FILLER             PIC X(4)  VALUE "RATE".
+           05 FILLER             PIC X(6)  VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE "GROSS PAY".
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(10) VALUE "DEDUCTIONS".
+           05 FILLER             PIC X(4)  VALUE SPACES.
+           05 FILLER             PIC X(8)  VALUE "NET PAY".
+
+       01 REGISTER-DETAIL-LINE.
+           05 RD-EMP-ID           PIC X(5).
+           05 FILLER              PIC X(5) VALUE SPACES.
+           05 RD-HOURS            PIC ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RD-RATE             PIC ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RD-GROSS            PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RD-DEDUCTIONS       PIC ZZZ,ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RD-NET              PIC ZZZ,ZZ9.99.
+
+       01 REGISTER-TOTAL-LINE.
+           05 FILLER              PIC X(16) VALUE "GRAND TOTALS:".
+           05 FILLER              PIC X(15) VALUE SPACES.
+           05 RT-GROSS            PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RT-DEDUCTIONS       PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER              PIC X(3) VALUE SPACES.
+           05 RT-NET              PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 REGISTER-COUNT-LINE.
+           05 FILLER              PIC X(20) VALUE "EMPLOYEES PAID:".
+           05 RC-EMP-COUNT        PIC ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
 
-       *> Retrieve the first argument using COMMAND-LINE
-           ACCEPT DYNAMIC-FILE-NAME FROM COMMAND-LINE
+       *> arg 1 is the input file name; arg 2, if "RESTART", resumes
+       *> from the last checkpoint instead of reprocessing the file
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT DYNAMIC-FILE-NAME FROM ARGUMENT-VALUE
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT COMMAND-LINE-ARG FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   MOVE SPACES TO COMMAND-LINE-ARG
+           END-ACCEPT
+           IF COMMAND-LINE-ARG = "RESTART"
+               SET RESTART-REQUESTED TO TRUE
+           END-IF
 
        *> Now open the file using DYNAMIC-FILE-NAME
            OPEN INPUT EMPLOYEE-FILE
@@ -40,6 +290,30 @@
                STOP RUN
            END-IF
 
+           PERFORM OPEN-EMPLOYEE-MASTER
+           PERFORM INITIALIZE-TAX-TABLE
+
+           IF RESTART-REQUESTED
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+      *> On a genuine restart (a checkpoint was actually found) the
+      *> exception report, ACH file, and payroll register already hold
+      *> output for every record processed before the crash; extend
+      *> rather than truncate them so that output isn't lost.
+           IF CHECKPOINT-WAS-FOUND
+               OPEN EXTEND EXCEPTION-REPORT
+           ELSE
+               OPEN OUTPUT EXCEPTION-REPORT
+           END-IF
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening exception report"
+               STOP RUN
+           END-IF
+
+           PERFORM OPEN-ACH-FILE
+           PERFORM OPEN-PAYROLL-REGISTER
+
        *> Output CSV Header
            DISPLAY "EMP-ID,GROSS-PAY,NET-PAY"
 
@@ -49,11 +323,685 @@
                    AT END
                        MOVE "EOF" TO END-OF-FILE
                    NOT AT END
-                       COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
-                       COMPUTE NET-PAY = GROSS-PAY - TAX-DEDUCTION
-                       DISPLAY EMP-ID "," GROSS-PAY "," NET-PAY
+                       ADD 1 TO RECORDS-READ
+                       IF RECORDS-READ <= RESTART-SKIP-COUNT
+                           CONTINUE
+                       ELSE
+                           PERFORM VALIDATE-EMPLOYEE-RECORD
+                           IF RECORD-IS-VALID
+                               ADD 1 TO ACCEPT-COUNT
+                               PERFORM CALCULATE-GROSS-PAY
+                               PERFORM CALCULATE-WITHHOLDING
+                               PERFORM CALCULATE-ITEMIZED-DEDUCTIONS
+                               COMPUTE NET-PAY = GROSS-PAY - TAX-DEDUCTION
+                                   - TOTAL-ITEMIZED-DEDUCTIONS
+                               PERFORM UPDATE-YTD-TOTALS
+                               PERFORM WRITE-ACH-ENTRY
+                               PERFORM UPDATE-GL-SUMMARY
+                               PERFORM WRITE-REGISTER-DETAIL
+                               DISPLAY EMP-ID "," GROSS-PAY "," NET-PAY
+                           ELSE
+                               ADD 1 TO REJECT-COUNT
+                           END-IF
+                           IF FUNCTION MOD(RECORDS-READ CHECKPOINT-INTERVAL)
+                               = ZERO
+                               PERFORM WRITE-CHECKPOINT
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
+           PERFORM WRITE-CHECKPOINT
+           PERFORM CLOSE-ACH-FILE
+           PERFORM WRITE-GL-SUMMARY-FILE
+           PERFORM WRITE-REGISTER-TOTALS
+
+           DISPLAY ACCEPT-COUNT " record(s) processed, "
+               REJECT-COUNT " record(s) rejected"
+
            CLOSE EMPLOYEE-FILE
+           CLOSE EMPLOYEE-MASTER
+           CLOSE EXCEPTION-REPORT
+           CLOSE PAYROLL-REGISTER
            STOP RUN.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       MOVE ZERO TO RESTART-SKIP-COUNT
+                   NOT AT END
+                       SET CHECKPOINT-WAS-FOUND TO TRUE
+                       MOVE CHKPT-RECORD-COUNT TO RESTART-SKIP-COUNT
+                       MOVE CHKPT-PAGE-NUMBER TO REGISTER-PAGE-NUMBER
+                       MOVE CHKPT-REG-GROSS TO REGISTER-TOTAL-GROSS
+                       MOVE CHKPT-REG-TAX TO REGISTER-TOTAL-TAX
+                       MOVE CHKPT-REG-DEDUCT TO REGISTER-TOTAL-DEDUCT
+                       MOVE CHKPT-REG-NET TO REGISTER-TOTAL-NET
+                       MOVE CHKPT-REG-EMP-COUNT TO REGISTER-EMP-COUNT
+                       MOVE CHKPT-ACH-ENTRY-COUNT TO ACH-ENTRY-COUNT
+                       MOVE CHKPT-ACH-ENTRY-HASH TO ACH-ENTRY-HASH
+                       MOVE CHKPT-ACH-TOTAL-CREDITS TO ACH-TOTAL-CREDITS
+                       MOVE CHKPT-ACH-TRACE-SEQ TO ACH-TRACE-SEQUENCE
+                       MOVE CHKPT-GL-DEPT-COUNT TO GL-DEPT-COUNT
+                       PERFORM VARYING GL-IDX FROM 1 BY 1
+                           UNTIL GL-IDX > GL-DEPT-COUNT
+                           MOVE CHKPT-GL-DEPT-CODE(GL-IDX)
+                               TO GL-DEPT-CODE(GL-IDX)
+                           MOVE CHKPT-GL-DEPT-GROSS(GL-IDX)
+                               TO GL-DEPT-GROSS(GL-IDX)
+                           MOVE CHKPT-GL-DEPT-TAX(GL-IDX)
+                               TO GL-DEPT-TAX(GL-IDX)
+                           MOVE CHKPT-GL-DEPT-DEDUCT(GL-IDX)
+                               TO GL-DEPT-DEDUCT(GL-IDX)
+                           MOVE CHKPT-GL-DEPT-NET(GL-IDX)
+                               TO GL-DEPT-NET(GL-IDX)
+                           MOVE CHKPT-GL-DEPT-HEADCOUNT(GL-IDX)
+                               TO GL-DEPT-HEADCOUNT(GL-IDX)
+                       END-PERFORM
+                       DISPLAY "Restarting after EMP-ID "
+                           CHKPT-LAST-EMP-ID " (" RESTART-SKIP-COUNT
+                           " records already processed)"
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "No checkpoint found, starting from the top"
+               MOVE ZERO TO RESTART-SKIP-COUNT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           MOVE EMP-ID TO CHKPT-LAST-EMP-ID
+           MOVE RECORDS-READ TO CHKPT-RECORD-COUNT
+           MOVE REGISTER-PAGE-NUMBER TO CHKPT-PAGE-NUMBER
+           MOVE REGISTER-TOTAL-GROSS TO CHKPT-REG-GROSS
+           MOVE REGISTER-TOTAL-TAX TO CHKPT-REG-TAX
+           MOVE REGISTER-TOTAL-DEDUCT TO CHKPT-REG-DEDUCT
+           MOVE REGISTER-TOTAL-NET TO CHKPT-REG-NET
+           MOVE REGISTER-EMP-COUNT TO CHKPT-REG-EMP-COUNT
+           MOVE ACH-ENTRY-COUNT TO CHKPT-ACH-ENTRY-COUNT
+           MOVE ACH-ENTRY-HASH TO CHKPT-ACH-ENTRY-HASH
+           MOVE ACH-TOTAL-CREDITS TO CHKPT-ACH-TOTAL-CREDITS
+           MOVE ACH-TRACE-SEQUENCE TO CHKPT-ACH-TRACE-SEQ
+           MOVE GL-DEPT-COUNT TO CHKPT-GL-DEPT-COUNT
+           PERFORM VARYING GL-IDX FROM 1 BY 1
+               UNTIL GL-IDX > GL-DEPT-COUNT
+               MOVE GL-DEPT-CODE(GL-IDX) TO CHKPT-GL-DEPT-CODE(GL-IDX)
+               MOVE GL-DEPT-GROSS(GL-IDX) TO CHKPT-GL-DEPT-GROSS(GL-IDX)
+               MOVE GL-DEPT-TAX(GL-IDX) TO CHKPT-GL-DEPT-TAX(GL-IDX)
+               MOVE GL-DEPT-DEDUCT(GL-IDX) TO CHKPT-GL-DEPT-DEDUCT(GL-IDX)
+               MOVE GL-DEPT-NET(GL-IDX) TO CHKPT-GL-DEPT-NET(GL-IDX)
+               MOVE GL-DEPT-HEADCOUNT(GL-IDX)
+                   TO CHKPT-GL-DEPT-HEADCOUNT(GL-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening checkpoint file, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN
+           END-IF
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       VALIDATE-EMPLOYEE-RECORD.
+           SET RECORD-IS-VALID TO TRUE
+
+           IF EMP-ID = SPACES
+               MOVE "EMP-ID" TO EXCEPT-FIELD
+               MOVE "EMP-ID is blank" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF
+
+           IF HOURS-WORKED NOT NUMERIC
+               MOVE "HOURS-WORKED" TO EXCEPT-FIELD
+               MOVE "HOURS-WORKED is not numeric" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF HOURS-WORKED = ZERO
+                   MOVE "HOURS-WORKED" TO EXCEPT-FIELD
+                   MOVE "HOURS-WORKED is zero" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               IF HOURS-WORKED > MAX-REASONABLE-HOURS
+                   MOVE "HOURS-WORKED" TO EXCEPT-FIELD
+                   MOVE "HOURS-WORKED exceeds 168/week" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF
+
+           IF HOURLY-RATE NOT NUMERIC
+               MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+               MOVE "HOURLY-RATE is not numeric" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF HOURLY-RATE = ZERO
+                   MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+                   MOVE "HOURLY-RATE is zero" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               IF HOURLY-RATE < ZERO
+                   MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+                   MOVE "HOURLY-RATE is negative" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               IF HOURLY-RATE > MAX-REASONABLE-RATE
+                   MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+                   MOVE "HOURLY-RATE exceeds reasonable range"
+                       TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF
+
+           IF SECOND-SHIFT OR THIRD-SHIFT
+               IF SHIFT-DIFF-RATE NOT NUMERIC
+                   MOVE "SHIFT-DIFF-RATE" TO EXCEPT-FIELD
+                   MOVE "SHIFT-DIFF-RATE is not numeric" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   IF SHIFT-DIFF-RATE > MAX-REASONABLE-SHIFT-DIFF
+                       MOVE "SHIFT-DIFF-RATE" TO EXCEPT-FIELD
+                       MOVE "SHIFT-DIFF-RATE exceeds max range"
+                           TO EXCEPT-REASON
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM VARYING DEDUCT-IDX FROM 1 BY 1
+               UNTIL DEDUCT-IDX > 5
+               IF DEDUCTION-CODE(DEDUCT-IDX) NOT = SPACES
+                   AND DEDUCTION-AMOUNT(DEDUCT-IDX) NOT NUMERIC
+                   MOVE "DEDUCTION-AMOUNT" TO EXCEPT-FIELD
+                   MOVE "Deduction amount is not numeric"
+                       TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-PERFORM
+
+           IF BANK-ROUTING-NUMBER NOT NUMERIC
+               MOVE "BANK-ROUTING-NUMBER" TO EXCEPT-FIELD
+               MOVE "BANK-ROUTING-NUMBER is not numeric" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF BANK-ROUTING-NUMBER = ZERO
+                   MOVE "BANK-ROUTING-NUMBER" TO EXCEPT-FIELD
+                   MOVE "BANK-ROUTING-NUMBER is zero" TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF
+
+           IF BANK-ACCOUNT-NUMBER = SPACES
+               MOVE "BANK-ACCOUNT-NUMBER" TO EXCEPT-FIELD
+               MOVE "BANK-ACCOUNT-NUMBER is blank" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           END-IF
+
+           IF EMP-ID NOT = SPACES
+               PERFORM CHECK-EMPLOYEE-STATUS
+               IF MASTER-RECORD-WAS-FOUND
+                   PERFORM VALIDATE-EFFECTIVE-RATE
+               END-IF
+           END-IF.
+
+       CHECK-EMPLOYEE-STATUS.
+      *> A maintenance transaction may have deactivated this employee
+      *> since the last run; a terminated EMP-STATUS-M on the master
+      *> keeps them out of pay without losing their YTD history. The
+      *> master's HOURLY-RATE-M/DEPT-CODE-M, not the input feed's own
+      *> copies, are what CALCULATE-GROSS-PAY and UPDATE-GL-SUMMARY
+      *> actually pay against, since PAYMAINT is what now maintains
+      *> those values; a record not yet on the master (a same-day new
+      *> hire ahead of its first maintenance run) falls back to the
+      *> feed's own values until UPDATE-YTD-TOTALS creates it there.
+           MOVE "N" TO MASTER-RECORD-FOUND-SW
+           MOVE HOURLY-RATE TO EFFECTIVE-HOURLY-RATE
+           MOVE DEPT-CODE TO EFFECTIVE-DEPT-CODE
+           MOVE EMP-ID TO EFFECTIVE-EMP-NAME
+           MOVE EMP-ID TO EMP-ID-M
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET MASTER-RECORD-WAS-FOUND TO TRUE
+                   MOVE HOURLY-RATE-M TO EFFECTIVE-HOURLY-RATE
+                   MOVE DEPT-CODE-M TO EFFECTIVE-DEPT-CODE
+                   MOVE EMP-NAME-M TO EFFECTIVE-EMP-NAME
+                   IF EMP-TERMINATED
+                       MOVE "EMP-STATUS" TO EXCEPT-FIELD
+                       MOVE "Employee is terminated" TO EXCEPT-REASON
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+
+       VALIDATE-EFFECTIVE-RATE.
+      *> HOURLY-RATE above already passed the feed's own range check,
+      *> but EFFECTIVE-HOURLY-RATE was just overwritten from the master,
+      *> which PAYMAINT maintains; re-check the value actually going
+      *> into CALCULATE-GROSS-PAY in case a maintenance transaction put
+      *> a bad rate on the master.
+           IF EFFECTIVE-HOURLY-RATE NOT NUMERIC
+               MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+               MOVE "Master HOURLY-RATE-M is not numeric" TO EXCEPT-REASON
+               PERFORM WRITE-EXCEPTION
+           ELSE
+               IF EFFECTIVE-HOURLY-RATE <= ZERO
+                   MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+                   MOVE "Master HOURLY-RATE-M is zero or negative"
+                       TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+               IF EFFECTIVE-HOURLY-RATE > MAX-REASONABLE-RATE
+                   MOVE "HOURLY-RATE" TO EXCEPT-FIELD
+                   MOVE "Master HOURLY-RATE-M exceeds max range"
+                       TO EXCEPT-REASON
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION.
+           SET RECORD-IS-INVALID TO TRUE
+           MOVE EMP-ID TO EXCEPT-EMP-ID
+           WRITE EXCEPTION-RECORD.
+
+       OPEN-EMPLOYEE-MASTER.
+      *> Create the master file on the very first run, then open
+      *> it for update so YTD totals can be carried forward.
+           OPEN I-O EMPLOYEE-MASTER
+           IF MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening EMPLOYEE-MASTER, status: "
+                   MASTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       UPDATE-YTD-TOTALS.
+           MOVE EMP-ID TO EMP-ID-M
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE SPACES TO EMP-NAME-M
+                   SET EMP-ACTIVE TO TRUE
+                   MOVE HOURLY-RATE TO HOURLY-RATE-M
+                   MOVE DEPT-CODE TO DEPT-CODE-M
+                   MOVE GROSS-PAY TO YTD-GROSS
+                   MOVE TAX-DEDUCTION TO YTD-TAX
+                   MOVE NET-PAY TO YTD-NET
+                   WRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Error adding master record for "
+                               EMP-ID
+                       END-WRITE
+               NOT INVALID KEY
+                   ADD GROSS-PAY TO YTD-GROSS
+                   ADD TAX-DEDUCTION TO YTD-TAX
+                   ADD NET-PAY TO YTD-NET
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           DISPLAY "Error updating master record for "
+                               EMP-ID
+                       END-REWRITE
+           END-READ.
+
+       CALCULATE-GROSS-PAY.
+           IF HOURS-WORKED > STANDARD-WORKWEEK
+               COMPUTE REGULAR-HOURS = STANDARD-WORKWEEK
+               COMPUTE OVERTIME-HOURS = HOURS-WORKED - STANDARD-WORKWEEK
+           ELSE
+               MOVE HOURS-WORKED TO REGULAR-HOURS
+               MOVE ZERO TO OVERTIME-HOURS
+           END-IF
+
+           COMPUTE REGULAR-PAY = REGULAR-HOURS * EFFECTIVE-HOURLY-RATE
+           COMPUTE OVERTIME-PAY =
+               OVERTIME-HOURS * EFFECTIVE-HOURLY-RATE * OVERTIME-MULTIPLIER
+
+           IF SECOND-SHIFT OR THIRD-SHIFT
+               COMPUTE SHIFT-DIFF-PAY = HOURS-WORKED * SHIFT-DIFF-RATE
+           ELSE
+               MOVE ZERO TO SHIFT-DIFF-PAY
+           END-IF
+
+           COMPUTE GROSS-PAY =
+               REGULAR-PAY + OVERTIME-PAY + SHIFT-DIFF-PAY.
+
+       INITIALIZE-TAX-TABLE.
+      *> Simplified graduated withholding brackets using the real
+      *> annual IRS thresholds; CALCULATE-WITHHOLDING annualizes
+      *> GROSS-PAY before comparing it against them. Update the VALUEs
+      *> below each tax year; CALCULATE-WITHHOLDING never needs to
+      *> change.
+           MOVE "S" TO FED-BRACKET-FILING-STATUS(1)
+           MOVE 0        TO FED-BRACKET-LOWER-LIMIT(1)
+           MOVE 11000.00 TO FED-BRACKET-UPPER-LIMIT(1)
+           MOVE 0        TO FED-BRACKET-BASE-TAX(1)
+           MOVE .100     TO FED-BRACKET-RATE(1)
+
+           MOVE "S" TO FED-BRACKET-FILING-STATUS(2)
+           MOVE 11000.00 TO FED-BRACKET-LOWER-LIMIT(2)
+           MOVE 44725.00 TO FED-BRACKET-UPPER-LIMIT(2)
+           MOVE 1100.00  TO FED-BRACKET-BASE-TAX(2)
+           MOVE .120     TO FED-BRACKET-RATE(2)
+
+           MOVE "S" TO FED-BRACKET-FILING-STATUS(3)
+           MOVE 44725.00 TO FED-BRACKET-LOWER-LIMIT(3)
+           MOVE 95375.00 TO FED-BRACKET-UPPER-LIMIT(3)
+           MOVE 5147.00  TO FED-BRACKET-BASE-TAX(3)
+           MOVE .220     TO FED-BRACKET-RATE(3)
+
+      *> Top bracket: no real ceiling modeled, so its upper limit is
+      *> set to the largest value FED-BRACKET-UPPER-LIMIT can hold,
+      *> guaranteeing the SEARCH below always finds a match.
+           MOVE "S" TO FED-BRACKET-FILING-STATUS(4)
+           MOVE 95375.00  TO FED-BRACKET-LOWER-LIMIT(4)
+           MOVE 9999999.99 TO FED-BRACKET-UPPER-LIMIT(4)
+           MOVE 16290.00  TO FED-BRACKET-BASE-TAX(4)
+           MOVE .240      TO FED-BRACKET-RATE(4)
+
+           MOVE "M" TO FED-BRACKET-FILING-STATUS(5)
+           MOVE 0        TO FED-BRACKET-LOWER-LIMIT(5)
+           MOVE 22000.00 TO FED-BRACKET-UPPER-LIMIT(5)
+           MOVE 0        TO FED-BRACKET-BASE-TAX(5)
+           MOVE .100     TO FED-BRACKET-RATE(5)
+
+           MOVE "M" TO FED-BRACKET-FILING-STATUS(6)
+           MOVE 22000.00 TO FED-BRACKET-LOWER-LIMIT(6)
+           MOVE 89450.00 TO FED-BRACKET-UPPER-LIMIT(6)
+           MOVE 2200.00  TO FED-BRACKET-BASE-TAX(6)
+           MOVE .120     TO FED-BRACKET-RATE(6)
+
+           MOVE "M" TO FED-BRACKET-FILING-STATUS(7)
+           MOVE 89450.00  TO FED-BRACKET-LOWER-LIMIT(7)
+           MOVE 190750.00 TO FED-BRACKET-UPPER-LIMIT(7)
+           MOVE 10294.00  TO FED-BRACKET-BASE-TAX(7)
+           MOVE .220      TO FED-BRACKET-RATE(7)
+
+      *> Top bracket: no real ceiling modeled, so its upper limit is
+      *> set to the largest value FED-BRACKET-UPPER-LIMIT can hold,
+      *> guaranteeing the SEARCH below always finds a match.
+           MOVE "M" TO FED-BRACKET-FILING-STATUS(8)
+           MOVE 190750.00  TO FED-BRACKET-LOWER-LIMIT(8)
+           MOVE 9999999.99 TO FED-BRACKET-UPPER-LIMIT(8)
+           MOVE 32580.00  TO FED-BRACKET-BASE-TAX(8)
+           MOVE .240      TO FED-BRACKET-RATE(8).
+
+       CALCULATE-WITHHOLDING.
+      *> FED-BRACKET-LOWER-LIMIT/UPPER-LIMIT are the real annual IRS
+      *> bracket boundaries, so GROSS-PAY (one pay period) is annualized
+      *> before the SEARCH and the resulting annual tax is brought back
+      *> down to a period amount, rather than comparing a period amount
+      *> directly against an annual threshold.
+           IF FILING-MARRIED
+               MOVE "M" TO LOOKUP-FILING-STATUS
+           ELSE
+               MOVE "S" TO LOOKUP-FILING-STATUS
+           END-IF
+
+           COMPUTE ANNUALIZED-GROSS-PAY =
+               GROSS-PAY * PAY-PERIODS-PER-YEAR
+
+           SET FED-IDX TO 1
+           SEARCH FEDERAL-TAX-ENTRY
+               AT END
+                   DISPLAY "No tax bracket matched for " EMP-ID
+                   MOVE ZERO TO ANNUALIZED-FED-TAX
+               WHEN FED-BRACKET-FILING-STATUS(FED-IDX) = LOOKUP-FILING-STATUS
+                    AND ANNUALIZED-GROSS-PAY <= FED-BRACKET-UPPER-LIMIT(FED-IDX)
+                   COMPUTE ANNUALIZED-FED-TAX =
+                       FED-BRACKET-BASE-TAX(FED-IDX) +
+                       ((ANNUALIZED-GROSS-PAY - FED-BRACKET-LOWER-LIMIT(FED-IDX))
+                           * FED-BRACKET-RATE(FED-IDX))
+           END-SEARCH
+
+           COMPUTE FEDERAL-TAX-DEDUCTION ROUNDED =
+               ANNUALIZED-FED-TAX / PAY-PERIODS-PER-YEAR
+
+           COMPUTE STATE-TAX-DEDUCTION = GROSS-PAY * STATE-TAX-RATE
+
+           COMPUTE TAX-DEDUCTION =
+               FEDERAL-TAX-DEDUCTION + STATE-TAX-DEDUCTION.
+
+       CALCULATE-ITEMIZED-DEDUCTIONS.
+           MOVE ZERO TO TOTAL-ITEMIZED-DEDUCTIONS
+           PERFORM VARYING DEDUCT-IDX FROM 1 BY 1
+               UNTIL DEDUCT-IDX > 5
+               IF DEDUCTION-CODE(DEDUCT-IDX) NOT = SPACES
+                   ADD DEDUCTION-AMOUNT(DEDUCT-IDX)
+                       TO TOTAL-ITEMIZED-DEDUCTIONS
+               END-IF
+           END-PERFORM.
+
+       OPEN-ACH-FILE.
+           IF CHECKPOINT-WAS-FOUND
+               OPEN EXTEND ACH-FILE
+           ELSE
+               OPEN OUTPUT ACH-FILE
+           END-IF
+           IF ACH-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening ACH output file"
+               STOP RUN
+           END-IF
+
+           ACCEPT ACH-CURRENT-DATE FROM DATE YYYYMMDD
+           ACCEPT ACH-CURRENT-TIME FROM TIME
+           MOVE ACH-CURRENT-DATE(3:6) TO ACH-FILE-CREATION-DATE
+           MOVE ACH-CURRENT-TIME(1:4) TO ACH-FILE-CREATION-TIME
+
+      *> The file header and batch header are written once at the
+      *> start of the file; a restart is extending a file that already
+      *> has them from the original run, so skip writing them again.
+           IF CHECKPOINT-WAS-FOUND
+               CONTINUE
+           ELSE
+               MOVE SPACES TO ACH-FILE-HEADER
+               MOVE "1" TO FH-RECORD-TYPE
+               MOVE "01" TO FH-PRIORITY-CODE
+               MOVE ACH-ORIGIN-ROUTING TO FH-IMMED-DEST
+               MOVE ACH-ORIGIN-ROUTING TO FH-IMMED-ORIGIN
+               MOVE ACH-FILE-CREATION-DATE TO FH-FILE-CREATION-DATE
+               MOVE ACH-FILE-CREATION-TIME TO FH-FILE-CREATION-TIME
+               MOVE "A" TO FH-FILE-ID-MODIFIER
+               MOVE "094" TO FH-RECORD-SIZE
+               MOVE "10" TO FH-BLOCKING-FACTOR
+               MOVE "1" TO FH-FORMAT-CODE
+               MOVE ACH-COMPANY-NAME TO FH-IMMED-DEST-NAME
+               MOVE ACH-COMPANY-NAME TO FH-IMMED-ORIGIN-NAME
+               MOVE "PAYROLL1" TO FH-REFERENCE-CODE
+               WRITE ACH-FILE-HEADER
+
+               MOVE SPACES TO ACH-BATCH-HEADER
+               MOVE "5" TO BH-RECORD-TYPE
+               MOVE "200" TO BH-SERVICE-CLASS-CODE
+               MOVE ACH-COMPANY-NAME TO BH-COMPANY-NAME
+               MOVE SPACES TO BH-COMPANY-DISC-DATA
+               MOVE ACH-COMPANY-ID TO BH-COMPANY-ID
+               MOVE "PPD" TO BH-STANDARD-ENTRY-CLASS
+               MOVE "PAYROLL" TO BH-COMPANY-ENTRY-DESC
+               MOVE ACH-FILE-CREATION-DATE TO BH-COMPANY-DESC-DATE
+               MOVE ACH-FILE-CREATION-DATE TO BH-EFFECTIVE-ENTRY-DATE
+               MOVE SPACES TO BH-SETTLEMENT-DATE
+               MOVE "1" TO BH-ORIGINATOR-STATUS
+               MOVE ACH-ORIGIN-DFI TO BH-ORIGINATING-DFI
+               MOVE ACH-BATCH-NUMBER TO BH-BATCH-NUMBER
+               WRITE ACH-BATCH-HEADER
+           END-IF.
+
+       WRITE-ACH-ENTRY.
+           ADD 1 TO ACH-ENTRY-COUNT
+           ADD 1 TO ACH-TRACE-SEQUENCE
+           ADD BANK-ROUTING-NUMBER TO ACH-ENTRY-HASH
+           ADD NET-PAY TO ACH-TOTAL-CREDITS
+
+           MOVE SPACES TO ACH-ENTRY-DETAIL
+           MOVE "6" TO ED-RECORD-TYPE
+           MOVE "22" TO ED-TRANSACTION-CODE
+           MOVE BANK-ROUTING-NUMBER TO ED-RECEIVING-DFI
+           MOVE BANK-ROUTING-NUMBER(9:1) TO ED-CHECK-DIGIT
+           MOVE BANK-ACCOUNT-NUMBER TO ED-DFI-ACCOUNT-NUMBER
+           MOVE NET-PAY TO ED-AMOUNT
+           MOVE EMP-ID TO ED-INDIVIDUAL-ID
+           MOVE EFFECTIVE-EMP-NAME TO ED-INDIVIDUAL-NAME
+           MOVE SPACES TO ED-DISCRETIONARY-DATA
+           MOVE "0" TO ED-ADDENDA-INDICATOR
+           MOVE ACH-TRACE-SEQUENCE TO ED-TRACE-NUMBER
+           WRITE ACH-ENTRY-DETAIL.
+
+       CLOSE-ACH-FILE.
+           MOVE SPACES TO ACH-BATCH-CONTROL
+           MOVE "8" TO BC-RECORD-TYPE
+           MOVE "200" TO BC-SERVICE-CLASS-CODE
+           MOVE ACH-ENTRY-COUNT TO BC-ENTRY-ADDENDA-COUNT
+           MOVE ACH-ENTRY-HASH TO BC-ENTRY-HASH
+           MOVE ZERO TO BC-TOTAL-DEBIT-AMOUNT
+           MOVE ACH-TOTAL-CREDITS TO BC-TOTAL-CREDIT-AMOUNT
+           MOVE ACH-COMPANY-ID TO BC-COMPANY-ID
+           MOVE SPACES TO BC-FILLER
+           MOVE ACH-ORIGIN-DFI TO BC-ORIGINATING-DFI
+           MOVE ACH-BATCH-NUMBER TO BC-BATCH-NUMBER
+           WRITE ACH-BATCH-CONTROL
+
+           MOVE SPACES TO ACH-FILE-CONTROL
+           MOVE "9" TO FC-RECORD-TYPE
+           MOVE 1 TO FC-BATCH-COUNT
+           MOVE 1 TO FC-BLOCK-COUNT
+           MOVE ACH-ENTRY-COUNT TO FC-ENTRY-ADDENDA-COUNT
+           MOVE ACH-ENTRY-HASH TO FC-ENTRY-HASH
+           MOVE ZERO TO FC-TOTAL-DEBIT-AMOUNT
+           MOVE ACH-TOTAL-CREDITS TO FC-TOTAL-CREDIT-AMOUNT
+           MOVE SPACES TO FC-FILLER
+           WRITE ACH-FILE-CONTROL
+
+           CLOSE ACH-FILE.
+
+       UPDATE-GL-SUMMARY.
+           SET GL-DEPT-NOT-FOUND TO TRUE
+           IF GL-DEPT-COUNT > ZERO
+               PERFORM VARYING GL-IDX FROM 1 BY 1
+                   UNTIL GL-IDX > GL-DEPT-COUNT
+                   IF GL-DEPT-CODE(GL-IDX) = EFFECTIVE-DEPT-CODE
+                       SET GL-DEPT-FOUND TO TRUE
+                       ADD GROSS-PAY TO GL-DEPT-GROSS(GL-IDX)
+                       ADD TAX-DEDUCTION TO GL-DEPT-TAX(GL-IDX)
+                       ADD TOTAL-ITEMIZED-DEDUCTIONS TO GL-DEPT-DEDUCT(GL-IDX)
+                       ADD NET-PAY TO GL-DEPT-NET(GL-IDX)
+                       ADD 1 TO GL-DEPT-HEADCOUNT(GL-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF GL-DEPT-NOT-FOUND
+               IF GL-DEPT-COUNT >= 50
+                   DISPLAY "GL department table full, dropping DEPT-CODE "
+                       EFFECTIVE-DEPT-CODE " for EMP-ID " EMP-ID
+               ELSE
+                   ADD 1 TO GL-DEPT-COUNT
+                   SET GL-IDX TO GL-DEPT-COUNT
+                   MOVE EFFECTIVE-DEPT-CODE TO GL-DEPT-CODE(GL-IDX)
+                   MOVE GROSS-PAY TO GL-DEPT-GROSS(GL-IDX)
+                   MOVE TAX-DEDUCTION TO GL-DEPT-TAX(GL-IDX)
+                   MOVE TOTAL-ITEMIZED-DEDUCTIONS TO GL-DEPT-DEDUCT(GL-IDX)
+                   MOVE NET-PAY TO GL-DEPT-NET(GL-IDX)
+                   MOVE 1 TO GL-DEPT-HEADCOUNT(GL-IDX)
+               END-IF
+           END-IF.
+
+       WRITE-GL-SUMMARY-FILE.
+           OPEN OUTPUT GL-SUMMARY-FILE
+           IF GL-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening GL summary file"
+               STOP RUN
+           END-IF
+
+           PERFORM VARYING GL-IDX FROM 1 BY 1
+               UNTIL GL-IDX > GL-DEPT-COUNT
+               MOVE GL-DEPT-CODE(GL-IDX) TO GLREC-DEPT-CODE
+               MOVE GL-DEPT-GROSS(GL-IDX) TO GLREC-TOTAL-GROSS
+               MOVE GL-DEPT-TAX(GL-IDX) TO GLREC-TOTAL-TAX
+               MOVE GL-DEPT-DEDUCT(GL-IDX) TO GLREC-TOTAL-DEDUCT
+               MOVE GL-DEPT-NET(GL-IDX) TO GLREC-TOTAL-NET
+               MOVE GL-DEPT-HEADCOUNT(GL-IDX) TO GLREC-HEADCOUNT
+               WRITE GL-SUMMARY-RECORD
+           END-PERFORM
+
+           CLOSE GL-SUMMARY-FILE.
+
+       OPEN-PAYROLL-REGISTER.
+           IF CHECKPOINT-WAS-FOUND
+               OPEN EXTEND PAYROLL-REGISTER
+           ELSE
+               OPEN OUTPUT PAYROLL-REGISTER
+           END-IF
+           IF REGISTER-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening payroll register"
+               STOP RUN
+           END-IF
+
+           ACCEPT REGISTER-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT REGISTER-RUN-TIME FROM TIME
+           MOVE 99 TO REGISTER-LINE-COUNT.
+
+       WRITE-REGISTER-HEADERS.
+           ADD 1 TO REGISTER-PAGE-NUMBER
+           MOVE REGISTER-PAGE-NUMBER TO RH1-PAGE-NUMBER
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE FROM REGISTER-HDR-1
+               AFTER ADVANCING PAGE
+
+           MOVE REGISTER-RUN-MM TO RH2-RUN-MM
+           MOVE REGISTER-RUN-DD TO RH2-RUN-DD
+           MOVE REGISTER-RUN-CCYY TO RH2-RUN-CCYY
+           MOVE REGISTER-RUN-TIME(1:2) TO RH2-RUN-HH
+           MOVE REGISTER-RUN-TIME(3:2) TO RH2-RUN-MIN
+           WRITE REGISTER-LINE FROM REGISTER-HDR-2
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+               AFTER ADVANCING 1 LINE
+           WRITE REGISTER-LINE FROM REGISTER-HDR-3
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE ZERO TO REGISTER-LINE-COUNT.
+
+       WRITE-REGISTER-DETAIL.
+           IF REGISTER-LINE-COUNT >= REGISTER-LINES-PER-PAGE
+               PERFORM WRITE-REGISTER-HEADERS
+           END-IF
+
+           MOVE EMP-ID TO RD-EMP-ID
+           MOVE HOURS-WORKED TO RD-HOURS
+           MOVE EFFECTIVE-HOURLY-RATE TO RD-RATE
+           MOVE GROSS-PAY TO RD-GROSS
+           COMPUTE RD-DEDUCTIONS = TAX-DEDUCTION
+               + TOTAL-ITEMIZED-DEDUCTIONS
+           MOVE NET-PAY TO RD-NET
+           WRITE REGISTER-LINE FROM REGISTER-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO REGISTER-LINE-COUNT
+
+           ADD GROSS-PAY TO REGISTER-TOTAL-GROSS
+           ADD TAX-DEDUCTION TO REGISTER-TOTAL-TAX
+           ADD TOTAL-ITEMIZED-DEDUCTIONS TO REGISTER-TOTAL-DEDUCT
+           ADD NET-PAY TO REGISTER-TOTAL-NET
+           ADD 1 TO REGISTER-EMP-COUNT.
+
+       WRITE-REGISTER-TOTALS.
+           MOVE SPACES TO REGISTER-LINE
+           WRITE REGISTER-LINE
+               AFTER ADVANCING 1 LINE
+
+           COMPUTE RT-GROSS = REGISTER-TOTAL-GROSS
+           COMPUTE RT-DEDUCTIONS =
+               REGISTER-TOTAL-TAX + REGISTER-TOTAL-DEDUCT
+           COMPUTE RT-NET = REGISTER-TOTAL-NET
+           WRITE REGISTER-LINE FROM REGISTER-TOTAL-LINE
+               AFTER ADVANCING 1 LINE
+
+           MOVE REGISTER-EMP-COUNT TO RC-EMP-COUNT
+           WRITE REGISTER-LINE FROM REGISTER-COUNT-LINE
+               AFTER ADVANCING 1 LINE.
