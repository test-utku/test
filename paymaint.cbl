@@ -0,0 +1,295 @@
+       $set sourceformat"free"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO DYNAMIC-TRANS-FILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-FILE-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID-M
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT MAINT-REPORT ASSIGN TO "PAYMAINT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE
+          LABEL RECORDS ARE STANDARD
+          DATA RECORD IS TRANSACTION-RECORD.
+       01 TRANSACTION-RECORD.
+           05 TRANS-CODE          PIC X(1).
+               88 TRANS-ADD       VALUE "A".
+               88 TRANS-CHANGE    VALUE "C".
+               88 TRANS-DELETE    VALUE "D".
+           05 TRANS-EMP-ID        PIC X(5).
+           05 TRANS-EMP-NAME      PIC X(25).
+           05 TRANS-HOURLY-RATE   PIC S9(5)V99
+               SIGN IS LEADING SEPARATE CHARACTER.
+           05 TRANS-DEPT-CODE     PIC X(4).
+
+       FD EMPLOYEE-MASTER
+          LABEL RECORDS ARE STANDARD.
+       COPY "EMPMAST.CPY".
+
+       FD MAINT-REPORT
+          LABEL RECORDS ARE STANDARD.
+       01 MAINT-REPORT-RECORD.
+           05 MRPT-EMP-ID         PIC X(5).
+           05 FILLER              PIC X(1) VALUE ",".
+           05 MRPT-TRANS-CODE     PIC X(1).
+           05 FILLER              PIC X(1) VALUE ",".
+           05 MRPT-RESULT         PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 DYNAMIC-TRANS-FILE      PIC X(100).
+       01 TRANS-FILE-STATUS       PIC XX.
+       01 MASTER-FILE-STATUS      PIC XX.
+       01 REPORT-FILE-STATUS      PIC XX.
+       01 END-OF-TRANS            PIC X(3) VALUE SPACES.
+       01 TRANS-READ-COUNT        PIC 9(7) VALUE ZERO.
+       01 TRANS-APPLIED-COUNT     PIC 9(7) VALUE ZERO.
+       01 TRANS-REJECT-COUNT      PIC 9(7) VALUE ZERO.
+       01 MAX-REASONABLE-RATE     PIC 9(5)V99 VALUE 500.00.
+       01 TRANS-RATE-VALID-SW     PIC X(1).
+           88 TRANS-RATE-IS-VALID VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+      *> arg 1 is the transaction file of add/change/delete requests
+      *> to apply against EMPLOYEE-MASTER
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT DYNAMIC-TRANS-FILE FROM ARGUMENT-VALUE
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file: "
+                   DYNAMIC-TRANS-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM OPEN-EMPLOYEE-MASTER
+
+           OPEN OUTPUT MAINT-REPORT
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening maintenance report"
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL END-OF-TRANS = "EOF"
+               READ TRANSACTION-FILE INTO TRANSACTION-RECORD
+                   AT END
+                       MOVE "EOF" TO END-OF-TRANS
+                   NOT AT END
+                       ADD 1 TO TRANS-READ-COUNT
+                       PERFORM APPLY-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           DISPLAY TRANS-APPLIED-COUNT " transaction(s) applied, "
+               TRANS-REJECT-COUNT " transaction(s) rejected"
+
+           CLOSE TRANSACTION-FILE
+           CLOSE EMPLOYEE-MASTER
+           CLOSE MAINT-REPORT
+           STOP RUN.
+
+       OPEN-EMPLOYEE-MASTER.
+      *> Create the master file if this is the very first maintenance
+      *> run against it, same pattern PAYROLL uses to bootstrap it.
+           OPEN I-O EMPLOYEE-MASTER
+           IF MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+           IF MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening EMPLOYEE-MASTER, status: "
+                   MASTER-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-ADD
+                   PERFORM APPLY-ADD-TRANSACTION
+               WHEN TRANS-CHANGE
+                   PERFORM APPLY-CHANGE-TRANSACTION
+               WHEN TRANS-DELETE
+                   PERFORM APPLY-DELETE-TRANSACTION
+               WHEN OTHER
+                   MOVE TRANS-EMP-ID TO MRPT-EMP-ID
+                   MOVE TRANS-CODE TO MRPT-TRANS-CODE
+                   MOVE "Unknown transaction code" TO MRPT-RESULT
+                   PERFORM WRITE-MAINT-RESULT
+                   ADD 1 TO TRANS-REJECT-COUNT
+           END-EVALUATE.
+
+       APPLY-ADD-TRANSACTION.
+           PERFORM VALIDATE-ADD-RATE
+           IF TRANS-RATE-IS-VALID
+               MOVE TRANS-EMP-ID TO EMP-ID-M
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE TRANS-EMP-NAME TO EMP-NAME-M
+                       SET EMP-ACTIVE TO TRUE
+                       MOVE TRANS-HOURLY-RATE TO HOURLY-RATE-M
+                       MOVE TRANS-DEPT-CODE TO DEPT-CODE-M
+                       MOVE ZERO TO YTD-GROSS
+                       MOVE ZERO TO YTD-TAX
+                       MOVE ZERO TO YTD-NET
+                       WRITE EMPLOYEE-MASTER-RECORD
+                           INVALID KEY
+                               MOVE "Error writing new master record"
+                                   TO MRPT-RESULT
+                           NOT INVALID KEY
+                               MOVE "Employee added" TO MRPT-RESULT
+                               ADD 1 TO TRANS-APPLIED-COUNT
+                       END-WRITE
+                   NOT INVALID KEY
+      *> PAYROLL auto-creates a blank-name stub master record the first
+      *> time it pays an EMP-ID not yet on file (same-day new hire
+      *> ahead of its first maintenance run). The employee's real "A"
+      *> transaction still arrives later, so adopt the stub here rather
+      *> than rejecting it outright, or EMP-NAME-M would stay blank
+      *> forever.
+                       IF EMP-NAME-M = SPACES
+                           MOVE TRANS-EMP-NAME TO EMP-NAME-M
+                           SET EMP-ACTIVE TO TRUE
+                           MOVE TRANS-HOURLY-RATE TO HOURLY-RATE-M
+                           MOVE TRANS-DEPT-CODE TO DEPT-CODE-M
+                           REWRITE EMPLOYEE-MASTER-RECORD
+                               INVALID KEY
+                                   MOVE "Error adopting stub master record"
+                                       TO MRPT-RESULT
+                               NOT INVALID KEY
+                                   MOVE "Employee added (adopted stub)"
+                                       TO MRPT-RESULT
+                                   ADD 1 TO TRANS-APPLIED-COUNT
+                           END-REWRITE
+                       ELSE
+                           MOVE "EMP-ID already on master file"
+                               TO MRPT-RESULT
+                           ADD 1 TO TRANS-REJECT-COUNT
+                       END-IF
+               END-READ
+           ELSE
+               ADD 1 TO TRANS-REJECT-COUNT
+           END-IF
+           MOVE TRANS-EMP-ID TO MRPT-EMP-ID
+           MOVE TRANS-CODE TO MRPT-TRANS-CODE
+           PERFORM WRITE-MAINT-RESULT.
+
+       VALIDATE-ADD-RATE.
+      *> An add always supplies the employee's starting rate, so it is
+      *> always validated, the same range checks PAYROLL applies to the
+      *> feed's HOURLY-RATE, to keep a bad rate off the master in the
+      *> first place rather than catching it later at pay time.
+           MOVE "Y" TO TRANS-RATE-VALID-SW
+           IF TRANS-HOURLY-RATE NOT NUMERIC
+               MOVE "N" TO TRANS-RATE-VALID-SW
+               MOVE "TRANS-HOURLY-RATE is not numeric" TO MRPT-RESULT
+           ELSE
+               IF TRANS-HOURLY-RATE <= ZERO
+                   MOVE "N" TO TRANS-RATE-VALID-SW
+                   MOVE "TRANS-HOURLY-RATE is zero or negative"
+                       TO MRPT-RESULT
+               END-IF
+               IF TRANS-HOURLY-RATE > MAX-REASONABLE-RATE
+                   MOVE "N" TO TRANS-RATE-VALID-SW
+                   MOVE "TRANS-HOURLY-RATE exceeds max range"
+                       TO MRPT-RESULT
+               END-IF
+           END-IF.
+
+       APPLY-CHANGE-TRANSACTION.
+           PERFORM VALIDATE-CHANGE-RATE
+           IF TRANS-RATE-IS-VALID
+               MOVE TRANS-EMP-ID TO EMP-ID-M
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       MOVE "EMP-ID not found on master file"
+                           TO MRPT-RESULT
+                       ADD 1 TO TRANS-REJECT-COUNT
+                   NOT INVALID KEY
+                       IF TRANS-EMP-NAME NOT = SPACES
+                           MOVE TRANS-EMP-NAME TO EMP-NAME-M
+                       END-IF
+                       IF TRANS-HOURLY-RATE NOT = ZERO
+                           MOVE TRANS-HOURLY-RATE TO HOURLY-RATE-M
+                       END-IF
+                       IF TRANS-DEPT-CODE NOT = SPACES
+                           MOVE TRANS-DEPT-CODE TO DEPT-CODE-M
+                       END-IF
+                       REWRITE EMPLOYEE-MASTER-RECORD
+                           INVALID KEY
+                               MOVE "Error updating master record"
+                                   TO MRPT-RESULT
+                           NOT INVALID KEY
+                               MOVE "Employee changed" TO MRPT-RESULT
+                               ADD 1 TO TRANS-APPLIED-COUNT
+                       END-REWRITE
+               END-READ
+           ELSE
+               ADD 1 TO TRANS-REJECT-COUNT
+           END-IF
+           MOVE TRANS-EMP-ID TO MRPT-EMP-ID
+           MOVE TRANS-CODE TO MRPT-TRANS-CODE
+           PERFORM WRITE-MAINT-RESULT.
+
+       VALIDATE-CHANGE-RATE.
+      *> TRANS-HOURLY-RATE of ZERO means "leave the rate alone" on a
+      *> change transaction, so only a nonzero rate is range-checked
+      *> before it is allowed to overwrite HOURLY-RATE-M.
+           MOVE "Y" TO TRANS-RATE-VALID-SW
+           IF TRANS-HOURLY-RATE NOT = ZERO
+               IF TRANS-HOURLY-RATE NOT NUMERIC
+                   MOVE "N" TO TRANS-RATE-VALID-SW
+                   MOVE "TRANS-HOURLY-RATE is not numeric" TO MRPT-RESULT
+               ELSE
+                   IF TRANS-HOURLY-RATE < ZERO
+                       MOVE "N" TO TRANS-RATE-VALID-SW
+                       MOVE "TRANS-HOURLY-RATE is negative" TO MRPT-RESULT
+                   END-IF
+                   IF TRANS-HOURLY-RATE > MAX-REASONABLE-RATE
+                       MOVE "N" TO TRANS-RATE-VALID-SW
+                       MOVE "TRANS-HOURLY-RATE exceeds max range"
+                           TO MRPT-RESULT
+                   END-IF
+               END-IF
+           END-IF.
+
+       APPLY-DELETE-TRANSACTION.
+      *> A "delete" deactivates the employee rather than removing the
+      *> record, so YTD-GROSS/YTD-TAX/YTD-NET history is preserved and
+      *> PAYROLL's CHECK-EMPLOYEE-STATUS paragraph can stop paying them.
+           MOVE TRANS-EMP-ID TO EMP-ID-M
+           READ EMPLOYEE-MASTER
+               INVALID KEY
+                   MOVE "EMP-ID not found on master file"
+                       TO MRPT-RESULT
+                   ADD 1 TO TRANS-REJECT-COUNT
+               NOT INVALID KEY
+                   SET EMP-TERMINATED TO TRUE
+                   REWRITE EMPLOYEE-MASTER-RECORD
+                       INVALID KEY
+                           MOVE "Error deactivating master record"
+                               TO MRPT-RESULT
+                       NOT INVALID KEY
+                           MOVE "Employee deactivated" TO MRPT-RESULT
+                           ADD 1 TO TRANS-APPLIED-COUNT
+                   END-REWRITE
+           END-READ
+           MOVE TRANS-EMP-ID TO MRPT-EMP-ID
+           MOVE TRANS-CODE TO MRPT-TRANS-CODE
+           PERFORM WRITE-MAINT-RESULT.
+
+       WRITE-MAINT-RESULT.
+           WRITE MAINT-REPORT-RECORD.
